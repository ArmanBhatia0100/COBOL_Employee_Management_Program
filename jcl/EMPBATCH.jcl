@@ -0,0 +1,49 @@
+//EMPBATCH JOB (ACCT),'EMP LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Unattended new-hire load for EMPLOYEE-MANAGEMENT-PROGRAM.
+//* Feeds the same menu/field prompts the interactive program
+//* uses via SYSIN card input, so a batch of new hires exported
+//* from HR (one set of answer cards per employee) can be loaded
+//* without anyone sitting at a terminal.
+//*
+//* Card sequence per employee, in prompt order:
+//*   EMP-ID, DEP-CODE, FIRST-NAME, LAST-NAME, YEAR-OF-SERVICE,
+//*   SALARY, JOB-TITLE, HIRE-DATE(YYYYMMDD), CONTINUE-FLAG(Y/N)
+//* The job starts with menu choice 1 (ADD) and ends with menu
+//* choice 8 (EXIT) after the last CONTINUE-FLAG of N.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=EMPMGMT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//* EMPFILE/AUDITLOG below are the DD-name mapping this job would
+//* use on a mainframe COBOL build (ASSIGN TO EMPFILE / AUDITLOG).
+//* Project1.cbl currently targets GnuCOBOL on Unix and opens its
+//* files by literal relative path, so these DD statements are
+//* documentation of the intended mapping rather than something
+//* the current executable reads.
+//EMPFILE  DD DSN=PROD.EMPLOYEE.MASTER,DISP=SHR
+//AUDITLOG DD DSN=PROD.EMPLOYEE.AUDIT,DISP=MOD
+//SYSIN    DD *
+1
+100234
+101
+JOHN
+SMITH
+05.5
+045000.00
+ANALYST
+20200115
+Y
+100235
+102
+JANE
+DOE
+02.0
+052000.00
+ENGINEER
+20230601
+N
+8
+/*
