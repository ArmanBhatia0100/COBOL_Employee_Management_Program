@@ -0,0 +1,16 @@
+      ******************************************************************
+      * EMPLOYEE-RECORD.CPY
+      * Shared record layout for EMPLOYEE-INFO. Pulled out of
+      * Project1.cbl so every program that touches EMPLOYEES-FILE
+      * (maintenance, reporting, export) reads and writes the same
+      * layout.
+      ******************************************************************
+       01 EMPLOYEE-INFO.
+           05 EMP-ID              PIC 9(6).
+           05 EMP-DEP-CODE        PIC 9(3).
+           05 FIRST-NAME          PIC A(20).
+           05 LAST-NAME           PIC A(20).
+           05 YEAR-OF-SERVICE     PIC 99.9.
+           05 SALARY              PIC 9(7)V99.
+           05 JOB-TITLE           PIC A(25).
+           05 HIRE-DATE           PIC 9(8).
