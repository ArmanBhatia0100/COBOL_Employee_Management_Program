@@ -1,8 +1,9 @@
       ******************************************************************
       * Author: Arman Bhatia
       * Date: Feb 10, 2025
-      * Purpose: This program takes employees' input from the user and -
-      * Adds it to an external file, then displays the data in a formatted table.
+      * Purpose: This program maintains the employee master file
+      * (add / update / delete / view / list) and produces reporting
+      * and export output against it.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -11,103 +12,588 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEES-FILE ASSIGN TO "../EMPLOYEE-FILE.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEES-FILE ASSIGN TO "../EMPLOYEE-FILE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../AUDIT-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT EMPLOYEE-EXPORT-FILE
+           ASSIGN TO "../EMPLOYEE-EXPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "../CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEES-FILE.
-       01 EMPLOYEE-INFO.
-           05 EMP-ID           PIC 9(6).
-           05 EMP-DEP-CODE     PIC 9(3).
-           05 FIRST-NAME       PIC A(20).
-           05 LAST-NAME        PIC A(20).
-           05 YEAR-OF-SERVICE  PIC 99.9.
+           COPY "EMPLOYEE-RECORD.cpy".
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-EMP-ID           PIC 9(6).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUD-OPERATION        PIC X(6).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUD-DATE             PIC 9(8).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUD-TIME             PIC 9(8).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUD-USER             PIC X(20).
+
+       FD EMPLOYEE-EXPORT-FILE.
+       01 EXPORT-RECORD            PIC X(100).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-COUNT           PIC 9(6).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 CKPT-LAST-EMP-ID     PIC 9(6).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 CKPT-STATUS          PIC X(4).
 
        WORKING-STORAGE SECTION.
        01 MY-FIELDS.
-           05 EOF-FLAG         PIC X(1) VALUE "N".
-           05 I-PROMPT         PIC A(1).
-       01 I-EMP-ID             PIC 9(6).
-       01 I-EMP-DEP-CODE       PIC 9(3).
-       01 I-FIRST-NAME         PIC A(20).
-       01 I-LAST-NAME          PIC A(20).
-       01 I-YEAR-OF-SERVICE    PIC 99.9.
-       01 HEADER-LINE          PIC X(80).
-       01 SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+           05 EOF-FLAG             PIC X(1) VALUE "N".
+           05 I-PROMPT             PIC A(1).
+           05 WS-EXIT-FLAG         PIC X(1) VALUE "N".
+           05 WS-MENU-CHOICE       PIC 9(1).
+           05 WS-VALID-FLAG        PIC X(1).
+           05 WS-CONFIRM-FLAG      PIC A(1).
+
+       01 WS-FILE-STATUSES.
+           05 WS-EMP-FILE-STATUS    PIC X(2).
+           05 WS-AUDIT-FILE-STATUS  PIC X(2).
+           05 WS-EXPORT-FILE-STATUS PIC X(2).
+           05 WS-CKPT-FILE-STATUS   PIC X(2).
+
+       01 I-EMP-ID-ALPHA           PIC X(6).
+       01 I-EMP-DEP-CODE-ALPHA     PIC X(3).
+       01 I-YEAR-OF-SERVICE-ALPHA  PIC X(6).
+       01 I-SALARY-ALPHA           PIC X(10).
+       01 I-HIRE-DATE-ALPHA        PIC X(8).
+
+       01 I-EMP-ID                 PIC 9(6).
+       01 I-EMP-DEP-CODE           PIC 9(3).
+       01 I-FIRST-NAME             PIC A(20).
+       01 I-LAST-NAME              PIC A(20).
+       01 I-YEAR-OF-SERVICE        PIC 99V9.
+       01 I-SALARY                 PIC 9(7)V99.
+       01 I-JOB-TITLE              PIC A(25).
+       01 I-HIRE-DATE              PIC 9(8).
+
+       01 HEADER-LINE              PIC X(80).
+       01 SEPARATOR-LINE           PIC X(80) VALUE ALL "-".
+
+      * Known department codes - keep this list in sync with HR.
+       01 VALID-DEPT-TABLE.
+           05 FILLER               PIC 9(3) VALUE 101.
+           05 FILLER               PIC 9(3) VALUE 102.
+           05 FILLER               PIC 9(3) VALUE 103.
+           05 FILLER               PIC 9(3) VALUE 104.
+           05 FILLER               PIC 9(3) VALUE 105.
+       01 VALID-DEPT-TABLE-R REDEFINES VALID-DEPT-TABLE.
+           05 VALID-DEPT-CODE      PIC 9(3) OCCURS 5 TIMES.
+       01 WS-DEPT-IDX              PIC 9(2).
+       01 WS-DEPT-FOUND-FLAG       PIC X(1).
+
+      * Working fields for the maintenance menu.
+       01 WS-UPDATE-FIELD-CHOICE   PIC 9(1).
+       01 WS-FIELD-UPDATED         PIC X(1).
+       01 WS-SESSION-ADD-COUNT     PIC 9(6) VALUE 0.
+       01 WS-CKPT-STATUS           PIC X(4).
+
+      * Audit trail support.
+       01 WS-AUDIT-OPERATION       PIC X(6).
+       01 WS-AUDIT-DATE            PIC 9(8).
+       01 WS-AUDIT-TIME            PIC 9(8).
+       01 WS-TERM-USER             PIC X(20).
+
+      * Tiered service-report support (Request 004).
+       01 WS-TIER-CUTOFF-ALPHA     PIC X(6).
+       01 WS-TIER-CUTOFF-1         PIC 99V9 VALUE 5.0.
+       01 WS-TIER-CUTOFF-2         PIC 99V9 VALUE 10.0.
+       01 WS-TIER-CUTOFF-3         PIC 99V9 VALUE 20.0.
+       01 WS-YEAR-NUM              PIC 99V9.
+       01 WS-TIER-COUNTS.
+           05 WS-TIER-COUNT-1      PIC 9(6) VALUE 0.
+           05 WS-TIER-COUNT-2      PIC 9(6) VALUE 0.
+           05 WS-TIER-COUNT-3      PIC 9(6) VALUE 0.
+           05 WS-TIER-COUNT-4      PIC 9(6) VALUE 0.
+      * Edited copies of the cutoffs above, used only for DISPLAY -
+      * PIC 99V9 has no decimal point character to show.
+       01 WS-TIER-CUTOFF-1-DISP    PIC Z9.9.
+       01 WS-TIER-CUTOFF-2-DISP    PIC Z9.9.
+       01 WS-TIER-CUTOFF-3-DISP    PIC Z9.9.
+
+      * Department summary-report support (Request 003).
+       01 WS-DEPT-TABLE-COUNT      PIC 9(2) VALUE 0.
+       01 WS-DEPT-SUMMARY-TABLE.
+           05 WS-DEPT-SUMMARY-ENTRY OCCURS 20 TIMES
+                                    INDEXED BY WS-DS-IDX.
+               10 DS-DEPT-CODE      PIC 9(3).
+               10 DS-COUNT          PIC 9(6).
+               10 DS-SUM-YEAR       PIC 9(7)V9.
+               10 DS-MIN-YEAR       PIC 99V9.
+               10 DS-MAX-YEAR       PIC 99V9.
+       01 WS-DEPT-SEARCH-IDX       PIC 9(2).
+       01 WS-DEPT-MATCH-FLAG       PIC X(1).
+       01 WS-GRAND-COUNT           PIC 9(6) VALUE 0.
+       01 WS-GRAND-SUM-YEAR        PIC 9(7)V9 VALUE 0.
+       01 WS-DEPT-AVG-YEAR         PIC ZZ9.9.
+       01 WS-GRAND-AVG-YEAR        PIC ZZ9.9.
+      * Edited copies of DS-MIN-YEAR/DS-MAX-YEAR, used only for
+      * DISPLAY - PIC 99V9 has no decimal point character to show.
+       01 WS-DEPT-MIN-DISP         PIC Z9.9.
+       01 WS-DEPT-MAX-DISP         PIC Z9.9.
+
+      * CSV export support (Request 007).
+       01 WS-CSV-FIRST-NAME        PIC A(20).
+       01 WS-CSV-LAST-NAME         PIC A(20).
+       01 WS-CSV-YEAR              PIC 99.9.
 
        PROCEDURE DIVISION.
        100-PRODUCE-EMPLOYEE-RECORDS.
-           PERFORM 101-INITIALIZE-OUTPUT-FILE.
-           PERFORM 102-GET-INPUT-FROM-USER UNTIL EOF-FLAG = "Y".
-           PERFORM 103-CLOSE-OUTPUT-FILE.
-
-           PERFORM 201-INITIALIZE-INPUT-FILE.
-           PERFORM 210-PRINT-HEADER.
-           PERFORM 202-GET-RECORD-FROM-FILE UNTIL EOF-FLAG = "Y".
-           PERFORM 203-CLOSE-INPUT-FILE.
+           PERFORM 130-OPEN-AUDIT-LOG.
+           MOVE "N" TO WS-EXIT-FLAG.
+           PERFORM UNTIL WS-EXIT-FLAG = "Y"
+               PERFORM 120-DISPLAY-MAIN-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM 101-INITIALIZE-OUTPUT-FILE
+                       PERFORM 112-CHECKPOINT-LOAD
+                       PERFORM 102-GET-INPUT-FROM-USER
+                           UNTIL EOF-FLAG = "Y"
+                       MOVE "DONE" TO WS-CKPT-STATUS
+                       PERFORM 111-CHECKPOINT-SAVE
+                       PERFORM 103-CLOSE-OUTPUT-FILE
+                   WHEN 2
+                       PERFORM 101-INITIALIZE-OUTPUT-FILE
+                       PERFORM 104-UPDATE-EMPLOYEE-RECORD
+                       PERFORM 103-CLOSE-OUTPUT-FILE
+                   WHEN 3
+                       PERFORM 101-INITIALIZE-OUTPUT-FILE
+                       PERFORM 105-DELETE-EMPLOYEE-RECORD
+                       PERFORM 103-CLOSE-OUTPUT-FILE
+                   WHEN 4
+                       PERFORM 101-INITIALIZE-OUTPUT-FILE
+                       PERFORM 106-VIEW-ONE-EMPLOYEE
+                       PERFORM 103-CLOSE-OUTPUT-FILE
+                   WHEN 5
+                       PERFORM 201-INITIALIZE-INPUT-FILE
+                       IF EOF-FLAG NOT = "Y"
+                           PERFORM 205-GET-TIER-CUTOFFS
+                           PERFORM 210-PRINT-HEADER
+                           PERFORM 202-GET-RECORD-FROM-FILE
+                               UNTIL EOF-FLAG = "Y"
+                           PERFORM 206-PRINT-TIER-SUMMARY
+                       END-IF
+                       PERFORM 203-CLOSE-INPUT-FILE
+                   WHEN 6
+                       PERFORM 201-INITIALIZE-INPUT-FILE
+                       IF EOF-FLAG NOT = "Y"
+                           PERFORM 220-DEPARTMENT-SUMMARY-REPORT
+                       END-IF
+                       PERFORM 203-CLOSE-INPUT-FILE
+                   WHEN 7
+                       PERFORM 201-INITIALIZE-INPUT-FILE
+                       IF EOF-FLAG NOT = "Y"
+                           PERFORM 230-EXPORT-EMPLOYEES-CSV
+                       END-IF
+                       PERFORM 203-CLOSE-INPUT-FILE
+                   WHEN 8
+                       MOVE "Y" TO WS-EXIT-FLAG
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE - PLEASE ENTER 1-8."
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 131-CLOSE-AUDIT-LOG.
            STOP RUN.
 
+      * Menu shown at the top of every pass through the program.
+       120-DISPLAY-MAIN-MENU.
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "EMPLOYEE MAINTENANCE MENU".
+           DISPLAY "  1. ADD EMPLOYEE".
+           DISPLAY "  2. UPDATE EMPLOYEE".
+           DISPLAY "  3. DELETE EMPLOYEE".
+           DISPLAY "  4. VIEW ONE EMPLOYEE".
+           DISPLAY "  5. LIST ALL (TIERED SERVICE REPORT)".
+           DISPLAY "  6. DEPARTMENT SUMMARY REPORT".
+           DISPLAY "  7. EXPORT EMPLOYEES TO CSV".
+           DISPLAY "  8. EXIT".
+           DISPLAY "ENTER YOUR CHOICE: ".
 
-      *This will INITIALISE output file for send the output to it.
+      * Opens EMPLOYEES-FILE for maintenance. The file is indexed, so
+      * an existing file is opened I-O; a first-run file is created
+      * with OPEN OUTPUT and then reopened I-O so records already on
+      * file are never wiped out by a later run.
        101-INITIALIZE-OUTPUT-FILE.
-           OPEN OUTPUT EMPLOYEES-FILE.
+           OPEN I-O EMPLOYEES-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES-FILE
+               CLOSE EMPLOYEES-FILE
+               OPEN I-O EMPLOYEES-FILE
+           END-IF.
            MOVE "N" TO EOF-FLAG.
+           MOVE 0 TO WS-SESSION-ADD-COUNT.
 
-      * Getting INFO from the user.
+      * Getting INFO from the user (ADD).
        102-GET-INPUT-FROM-USER.
-           DISPLAY "WHAT IS THE EMPLOYEE-ID? ex(123456)".
-           ACCEPT I-EMP-ID.
-           MOVE I-EMP-ID TO EMP-ID.
-
-           DISPLAY "WHAT IS DEP-CODE? ex(123)".
-           ACCEPT I-EMP-DEP-CODE.
-           MOVE I-EMP-DEP-CODE TO EMP-DEP-CODE.
+           PERFORM 107-VALIDATE-EMP-ID.
+           PERFORM 108-VALIDATE-DEP-CODE.
 
            DISPLAY "WHAT IS THE FIRST NAME?".
            ACCEPT I-FIRST-NAME.
-           MOVE I-FIRST-NAME TO FIRST-NAME.
 
            DISPLAY "WHAT IS THE LAST NAME?".
            ACCEPT I-LAST-NAME.
-           MOVE I-LAST-NAME TO LAST-NAME.
 
-           DISPLAY "WHAT IS THE YEAR OF SERVICE? (ex: 20.5)".
-           ACCEPT I-YEAR-OF-SERVICE.
+           PERFORM 109-VALIDATE-YEAR-OF-SERVICE.
+
+           PERFORM 113-VALIDATE-SALARY.
+
+           DISPLAY "WHAT IS THE JOB TITLE?".
+           ACCEPT I-JOB-TITLE.
+
+           PERFORM 114-VALIDATE-HIRE-DATE.
+
+           MOVE I-EMP-ID TO EMP-ID.
+           MOVE I-EMP-DEP-CODE TO EMP-DEP-CODE.
+           MOVE I-FIRST-NAME TO FIRST-NAME.
+           MOVE I-LAST-NAME TO LAST-NAME.
            MOVE I-YEAR-OF-SERVICE TO YEAR-OF-SERVICE.
+           MOVE I-SALARY TO SALARY.
+           MOVE I-JOB-TITLE TO JOB-TITLE.
+           MOVE I-HIRE-DATE TO HIRE-DATE.
+
+           WRITE EMPLOYEE-INFO
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID " I-EMP-ID " ALREADY EXISTS - "
+                       "RECORD NOT ADDED."
+               NOT INVALID KEY
+                   ADD 1 TO WS-SESSION-ADD-COUNT
+                   MOVE "ADD" TO WS-AUDIT-OPERATION
+                   PERFORM 110-WRITE-AUDIT-LOG
+                   IF FUNCTION MOD(WS-SESSION-ADD-COUNT, 5) = 0
+                       MOVE "OPEN" TO WS-CKPT-STATUS
+                       PERFORM 111-CHECKPOINT-SAVE
+                       PERFORM 103-CLOSE-OUTPUT-FILE
+                       OPEN I-O EMPLOYEES-FILE
+                       DISPLAY "CHECKPOINT: " WS-SESSION-ADD-COUNT
+                           " RECORD(S) COMMITTED THIS SESSION."
+                   END-IF
+           END-WRITE.
 
            DISPLAY "DO YOU WANT TO CONTINUE? Y/N".
            ACCEPT I-PROMPT.
-           WRITE EMPLOYEE-INFO.
-
            IF I-PROMPT = "N" MOVE "Y" TO EOF-FLAG.
 
-
-      * Closing outfile after sending output to the file.
+      * Closing outfile after maintenance activity is finished.
        103-CLOSE-OUTPUT-FILE.
            CLOSE EMPLOYEES-FILE.
            MOVE "N" TO EOF-FLAG.
 
-      * INITIALISING Employee-File file for getting the input.
+      * Update one employee's record by EMP-ID.
+       104-UPDATE-EMPLOYEE-RECORD.
+           PERFORM 107-VALIDATE-EMP-ID.
+           MOVE I-EMP-ID TO EMP-ID.
+           READ EMPLOYEES-FILE
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE FOUND WITH ID " I-EMP-ID "."
+               NOT INVALID KEY
+                   DISPLAY "CURRENT RECORD: " EMP-ID " " EMP-DEP-CODE
+                       " " FIRST-NAME " " LAST-NAME " "
+                       YEAR-OF-SERVICE " " SALARY " " JOB-TITLE " "
+                       HIRE-DATE
+                   DISPLAY "WHICH FIELD DO YOU WANT TO UPDATE?"
+                   DISPLAY "  1. DEPARTMENT CODE"
+                   DISPLAY "  2. FIRST NAME"
+                   DISPLAY "  3. LAST NAME"
+                   DISPLAY "  4. YEAR OF SERVICE"
+                   DISPLAY "  5. SALARY"
+                   DISPLAY "  6. JOB TITLE"
+                   DISPLAY "  7. HIRE DATE"
+                   ACCEPT WS-UPDATE-FIELD-CHOICE
+                   MOVE "N" TO WS-FIELD-UPDATED
+                   EVALUATE WS-UPDATE-FIELD-CHOICE
+                       WHEN 1
+                           PERFORM 108-VALIDATE-DEP-CODE
+                           MOVE I-EMP-DEP-CODE TO EMP-DEP-CODE
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 2
+                           DISPLAY "NEW FIRST NAME?"
+                           ACCEPT I-FIRST-NAME
+                           MOVE I-FIRST-NAME TO FIRST-NAME
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 3
+                           DISPLAY "NEW LAST NAME?"
+                           ACCEPT I-LAST-NAME
+                           MOVE I-LAST-NAME TO LAST-NAME
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 4
+                           PERFORM 109-VALIDATE-YEAR-OF-SERVICE
+                           MOVE I-YEAR-OF-SERVICE TO YEAR-OF-SERVICE
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 5
+                           PERFORM 113-VALIDATE-SALARY
+                           MOVE I-SALARY TO SALARY
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 6
+                           DISPLAY "NEW JOB TITLE?"
+                           ACCEPT I-JOB-TITLE
+                           MOVE I-JOB-TITLE TO JOB-TITLE
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN 7
+                           PERFORM 114-VALIDATE-HIRE-DATE
+                           MOVE I-HIRE-DATE TO HIRE-DATE
+                           MOVE "Y" TO WS-FIELD-UPDATED
+                       WHEN OTHER
+                           DISPLAY "INVALID FIELD CHOICE - NOT UPDATED."
+                   END-EVALUATE
+                   IF WS-FIELD-UPDATED = "Y"
+                       REWRITE EMPLOYEE-INFO
+                           INVALID KEY
+                               DISPLAY "UPDATE FAILED."
+                           NOT INVALID KEY
+                               MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                               PERFORM 110-WRITE-AUDIT-LOG
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+      * Delete one employee's record by EMP-ID.
+       105-DELETE-EMPLOYEE-RECORD.
+           PERFORM 107-VALIDATE-EMP-ID.
+           MOVE I-EMP-ID TO EMP-ID.
+           READ EMPLOYEES-FILE
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE FOUND WITH ID " I-EMP-ID "."
+               NOT INVALID KEY
+                   DISPLAY "DELETE " FIRST-NAME " " LAST-NAME
+                       " (ID " EMP-ID ")? Y/N"
+                   ACCEPT WS-CONFIRM-FLAG
+                   IF WS-CONFIRM-FLAG = "Y" OR WS-CONFIRM-FLAG = "y"
+                       DELETE EMPLOYEES-FILE
+                           INVALID KEY
+                               DISPLAY "DELETE FAILED."
+                           NOT INVALID KEY
+                               MOVE "DELETE" TO WS-AUDIT-OPERATION
+                               PERFORM 110-WRITE-AUDIT-LOG
+                       END-DELETE
+                   ELSE
+                       DISPLAY "DELETE CANCELLED."
+                   END-IF
+           END-READ.
+
+      * View a single employee's full record by EMP-ID.
+       106-VIEW-ONE-EMPLOYEE.
+           PERFORM 107-VALIDATE-EMP-ID.
+           MOVE I-EMP-ID TO EMP-ID.
+           READ EMPLOYEES-FILE
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE FOUND WITH ID " I-EMP-ID "."
+               NOT INVALID KEY
+                   PERFORM 210-PRINT-HEADER
+                   DISPLAY EMP-ID " " EMP-DEP-CODE "  " FIRST-NAME
+                       LAST-NAME YEAR-OF-SERVICE
+                   DISPLAY "SALARY: " SALARY "  JOB TITLE: " JOB-TITLE
+                       "  HIRE DATE: " HIRE-DATE
+           END-READ.
+
+      * Reject non-numeric EMP-ID input and re-prompt until valid.
+       107-VALIDATE-EMP-ID.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "WHAT IS THE EMPLOYEE-ID? ex(123456)"
+               ACCEPT I-EMP-ID-ALPHA
+               IF FUNCTION TEST-NUMVAL(I-EMP-ID-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(I-EMP-ID-ALPHA) TO I-EMP-ID
+                   MOVE "Y" TO WS-VALID-FLAG
+               ELSE
+                   DISPLAY "INVALID EMPLOYEE-ID - NUMERIC VALUE "
+                       "REQUIRED. TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Reject non-numeric or unknown EMP-DEP-CODE and re-prompt.
+       108-VALIDATE-DEP-CODE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "WHAT IS DEP-CODE? ex(101)"
+               ACCEPT I-EMP-DEP-CODE-ALPHA
+               IF FUNCTION TEST-NUMVAL(I-EMP-DEP-CODE-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(I-EMP-DEP-CODE-ALPHA)
+                       TO I-EMP-DEP-CODE
+                   MOVE "N" TO WS-DEPT-FOUND-FLAG
+                   PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > 5
+                       IF VALID-DEPT-CODE(WS-DEPT-IDX) = I-EMP-DEP-CODE
+                           MOVE "Y" TO WS-DEPT-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF WS-DEPT-FOUND-FLAG = "Y"
+                       MOVE "Y" TO WS-VALID-FLAG
+                   ELSE
+                       DISPLAY "UNKNOWN DEPARTMENT CODE. VALID CODES "
+                           "ARE 101 102 103 104 105."
+                   END-IF
+               ELSE
+                   DISPLAY "INVALID DEP-CODE - NUMERIC VALUE "
+                       "REQUIRED. TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Reject non-numeric or out-of-range YEAR-OF-SERVICE.
+       109-VALIDATE-YEAR-OF-SERVICE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "WHAT IS THE YEAR OF SERVICE? (ex: 20.5)"
+               ACCEPT I-YEAR-OF-SERVICE-ALPHA
+               IF FUNCTION TEST-NUMVAL(I-YEAR-OF-SERVICE-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(I-YEAR-OF-SERVICE-ALPHA)
+                       TO I-YEAR-OF-SERVICE
+                   IF I-YEAR-OF-SERVICE >= 0 AND
+                       I-YEAR-OF-SERVICE <= 75
+                       MOVE "Y" TO WS-VALID-FLAG
+                   ELSE
+                       DISPLAY "YEAR OF SERVICE MUST BE BETWEEN 0 "
+                           "AND 75. TRY AGAIN."
+                   END-IF
+               ELSE
+                   DISPLAY "INVALID YEAR OF SERVICE - NUMERIC VALUE "
+                       "REQUIRED. TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Reject non-numeric SALARY input and re-prompt until valid.
+       113-VALIDATE-SALARY.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "WHAT IS THE SALARY? ex(45000.00)"
+               ACCEPT I-SALARY-ALPHA
+               IF FUNCTION TEST-NUMVAL(I-SALARY-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(I-SALARY-ALPHA) TO I-SALARY
+                   MOVE "Y" TO WS-VALID-FLAG
+               ELSE
+                   DISPLAY "INVALID SALARY - NUMERIC VALUE "
+                       "REQUIRED. TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Reject non-numeric HIRE-DATE input and re-prompt until valid.
+       114-VALIDATE-HIRE-DATE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "WHAT IS THE HIRE DATE? ex(20250210 = "
+                   "YYYYMMDD)"
+               ACCEPT I-HIRE-DATE-ALPHA
+               IF FUNCTION TEST-NUMVAL(I-HIRE-DATE-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(I-HIRE-DATE-ALPHA)
+                       TO I-HIRE-DATE
+                   MOVE "Y" TO WS-VALID-FLAG
+               ELSE
+                   DISPLAY "INVALID HIRE DATE - NUMERIC VALUE "
+                       "REQUIRED. TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Appends one line to AUDIT-LOG-FILE for an add/update/delete.
+      * WS-AUDIT-OPERATION and EMP-ID must be set before this is
+      * performed.
+       110-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           ACCEPT WS-TERM-USER FROM ENVIRONMENT "USER".
+           IF WS-TERM-USER = SPACES
+               MOVE "UNKNOWN" TO WS-TERM-USER
+           END-IF.
+           MOVE EMP-ID TO AUD-EMP-ID.
+           MOVE WS-AUDIT-OPERATION TO AUD-OPERATION.
+           MOVE WS-AUDIT-DATE TO AUD-DATE.
+           MOVE WS-AUDIT-TIME TO AUD-TIME.
+           MOVE WS-TERM-USER TO AUD-USER.
+           WRITE AUDIT-RECORD.
+
+      * Persist how many records this ADD session has committed so
+      * an interrupted batch can be recognized and resumed rather
+      * than re-keyed from scratch.
+      * WS-CKPT-STATUS must be set to "OPEN" (session still in
+      * progress) or "DONE" (session ended normally) before this is
+      * performed.
+       111-CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-SESSION-ADD-COUNT TO CKPT-COUNT.
+           MOVE I-EMP-ID TO CKPT-LAST-EMP-ID.
+           MOVE WS-CKPT-STATUS TO CKPT-STATUS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Report any un-finished checkpoint from a prior, interrupted
+      * ADD session before starting a new one. A checkpoint left in
+      * "OPEN" status means the session that wrote it never reached
+      * a normal end; "DONE" means it finished cleanly and there is
+      * nothing to resume.
+       112-CHECKPOINT-LOAD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-COUNT > 0 AND CKPT-STATUS = "OPEN"
+                           DISPLAY "RESUMING: A PRIOR SESSION "
+                               "COMMITTED " CKPT-COUNT
+                               " RECORD(S), LAST ID "
+                               CKPT-LAST-EMP-ID "."
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * INITIALISING EMPLOYEES-FILE for reporting/export (read-only).
        201-INITIALIZE-INPUT-FILE.
            OPEN INPUT EMPLOYEES-FILE.
-           MOVE "N" TO EOF-FLAG.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "NO EMPLOYEE RECORDS FOUND."
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               MOVE "N" TO EOF-FLAG
+           END-IF.
 
-      *This will read record from the file and output it to the screen.
+      * This will read the next record from the file, display it, and
+      * classify it into a tenure tier for 206-PRINT-TIER-SUMMARY.
        202-GET-RECORD-FROM-FILE.
-           READ EMPLOYEES-FILE AT END MOVE "Y" TO EOF-FLAG.
-           IF EOF-FLAG NOT = "Y" THEN
-               IF YEAR-OF-SERVICE >= 10.5
-                   DISPLAY EMP-ID " "EMP-DEP-CODE "  "
+           READ EMPLOYEES-FILE NEXT RECORD AT END MOVE "Y" TO EOF-FLAG.
+           IF EOF-FLAG NOT = "Y"
+               DISPLAY EMP-ID " " EMP-DEP-CODE "  "
                    FIRST-NAME LAST-NAME
                    YEAR-OF-SERVICE
+               MOVE YEAR-OF-SERVICE TO WS-YEAR-NUM
+               EVALUATE TRUE
+                   WHEN WS-YEAR-NUM < WS-TIER-CUTOFF-1
+                       ADD 1 TO WS-TIER-COUNT-1
+                   WHEN WS-YEAR-NUM < WS-TIER-CUTOFF-2
+                       ADD 1 TO WS-TIER-COUNT-2
+                   WHEN WS-YEAR-NUM < WS-TIER-CUTOFF-3
+                       ADD 1 TO WS-TIER-COUNT-3
+                   WHEN OTHER
+                       ADD 1 TO WS-TIER-COUNT-4
+               END-EVALUATE
            END-IF.
       * Closing input file after processing.
        203-CLOSE-INPUT-FILE.
            CLOSE EMPLOYEES-FILE.
 
-      * This function will format the out.
+      * This function will format the header for the reports.
        210-PRINT-HEADER.
            MOVE FUNCTION CONCATENATE("EMP-ID DEPT FIRST-NAME","       ",
            "   LAST-NAME           ","SERVICE-YEAR") TO HEADER-LINE
@@ -115,4 +601,198 @@
            DISPLAY HEADER-LINE
            DISPLAY SEPARATOR-LINE.
 
+      * Prompts for the tenure-band cutoffs used to classify each
+      * employee for the LIST ALL report. Blank input keeps the
+      * default cutoffs (5.0 / 10.0 / 20.0 years).
+      * Prompts for the three cutoffs, re-prompting the whole set if
+      * they are not entered in strictly increasing order (a
+      * mis-ordered set would silently misclassify every employee).
+       205-GET-TIER-CUTOFFS.
+           MOVE 0 TO WS-TIER-COUNT-1 WS-TIER-COUNT-2
+               WS-TIER-COUNT-3 WS-TIER-COUNT-4.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "TENURE BAND CUTOFFS (YEARS) - PRESS ENTER TO "
+                   "KEEP THE DEFAULT SHOWN"
+               DISPLAY "LOW/MID CUTOFF (DEFAULT 05.0): "
+               ACCEPT WS-TIER-CUTOFF-ALPHA
+               IF FUNCTION TEST-NUMVAL(WS-TIER-CUTOFF-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(WS-TIER-CUTOFF-ALPHA)
+                       TO WS-TIER-CUTOFF-1
+               END-IF
+               DISPLAY "MID/HIGH CUTOFF (DEFAULT 10.0): "
+               ACCEPT WS-TIER-CUTOFF-ALPHA
+               IF FUNCTION TEST-NUMVAL(WS-TIER-CUTOFF-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(WS-TIER-CUTOFF-ALPHA)
+                       TO WS-TIER-CUTOFF-2
+               END-IF
+               DISPLAY "HIGH/TOP CUTOFF (DEFAULT 20.0): "
+               ACCEPT WS-TIER-CUTOFF-ALPHA
+               IF FUNCTION TEST-NUMVAL(WS-TIER-CUTOFF-ALPHA) = 0
+                   MOVE FUNCTION NUMVAL(WS-TIER-CUTOFF-ALPHA)
+                       TO WS-TIER-CUTOFF-3
+               END-IF
+               IF WS-TIER-CUTOFF-1 < WS-TIER-CUTOFF-2 AND
+                   WS-TIER-CUTOFF-2 < WS-TIER-CUTOFF-3
+                   MOVE "Y" TO WS-VALID-FLAG
+               ELSE
+                   DISPLAY "CUTOFFS MUST BE STRICTLY INCREASING "
+                       "(LOW < MID < HIGH). TRY AGAIN."
+               END-IF
+           END-PERFORM.
+
+      * Prints the per-band subtotal counts once the file has been
+      * fully scanned.
+       206-PRINT-TIER-SUMMARY.
+           MOVE WS-TIER-CUTOFF-1 TO WS-TIER-CUTOFF-1-DISP.
+           MOVE WS-TIER-CUTOFF-2 TO WS-TIER-CUTOFF-2-DISP.
+           MOVE WS-TIER-CUTOFF-3 TO WS-TIER-CUTOFF-3-DISP.
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "TENURE BAND SUMMARY".
+           DISPLAY "  0 TO " WS-TIER-CUTOFF-1-DISP " YEARS: "
+               WS-TIER-COUNT-1.
+           DISPLAY "  " WS-TIER-CUTOFF-1-DISP " TO "
+               WS-TIER-CUTOFF-2-DISP " YEARS: " WS-TIER-COUNT-2.
+           DISPLAY "  " WS-TIER-CUTOFF-2-DISP " TO "
+               WS-TIER-CUTOFF-3-DISP " YEARS: " WS-TIER-COUNT-3.
+           DISPLAY "  " WS-TIER-CUTOFF-3-DISP " YEARS AND OVER: "
+               WS-TIER-COUNT-4.
+
+      * Groups EMPLOYEE-INFO by EMP-DEP-CODE, printing headcount,
+      * average tenure, and min/max tenure per department, plus a
+      * grand total line across all departments.
+       220-DEPARTMENT-SUMMARY-REPORT.
+           PERFORM 221-INIT-DEPT-SUMMARY-TABLE.
+           PERFORM 222-BUILD-DEPT-SUMMARY UNTIL EOF-FLAG = "Y".
+           PERFORM 223-PRINT-DEPT-SUMMARY.
+
+       221-INIT-DEPT-SUMMARY-TABLE.
+           MOVE 0 TO WS-DEPT-TABLE-COUNT WS-GRAND-COUNT.
+           MOVE 0 TO WS-GRAND-SUM-YEAR.
+
+       222-BUILD-DEPT-SUMMARY.
+           READ EMPLOYEES-FILE NEXT RECORD AT END MOVE "Y" TO EOF-FLAG.
+           IF EOF-FLAG NOT = "Y"
+               PERFORM 224-ACCUMULATE-DEPT
+           END-IF.
+
+      * Finds (or creates) this employee's department entry in
+      * WS-DEPT-SUMMARY-TABLE and rolls the employee's tenure into
+      * its running totals, plus the grand total.
+       224-ACCUMULATE-DEPT.
+           MOVE YEAR-OF-SERVICE TO WS-YEAR-NUM.
+           MOVE "N" TO WS-DEPT-MATCH-FLAG.
+           PERFORM VARYING WS-DEPT-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-SEARCH-IDX > WS-DEPT-TABLE-COUNT
+               IF DS-DEPT-CODE(WS-DEPT-SEARCH-IDX) = EMP-DEP-CODE
+                   MOVE "Y" TO WS-DEPT-MATCH-FLAG
+                   ADD 1 TO DS-COUNT(WS-DEPT-SEARCH-IDX)
+                   ADD WS-YEAR-NUM TO DS-SUM-YEAR(WS-DEPT-SEARCH-IDX)
+                   IF WS-YEAR-NUM < DS-MIN-YEAR(WS-DEPT-SEARCH-IDX)
+                       MOVE WS-YEAR-NUM TO
+                           DS-MIN-YEAR(WS-DEPT-SEARCH-IDX)
+                   END-IF
+                   IF WS-YEAR-NUM > DS-MAX-YEAR(WS-DEPT-SEARCH-IDX)
+                       MOVE WS-YEAR-NUM TO
+                           DS-MAX-YEAR(WS-DEPT-SEARCH-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-MATCH-FLAG = "N" AND WS-DEPT-TABLE-COUNT < 20
+               ADD 1 TO WS-DEPT-TABLE-COUNT
+               MOVE EMP-DEP-CODE TO
+                   DS-DEPT-CODE(WS-DEPT-TABLE-COUNT)
+               MOVE 1 TO DS-COUNT(WS-DEPT-TABLE-COUNT)
+               MOVE WS-YEAR-NUM TO
+                   DS-SUM-YEAR(WS-DEPT-TABLE-COUNT)
+               MOVE WS-YEAR-NUM TO
+                   DS-MIN-YEAR(WS-DEPT-TABLE-COUNT)
+               MOVE WS-YEAR-NUM TO
+                   DS-MAX-YEAR(WS-DEPT-TABLE-COUNT)
+           END-IF.
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD WS-YEAR-NUM TO WS-GRAND-SUM-YEAR.
+
+       223-PRINT-DEPT-SUMMARY.
+           DISPLAY SEPARATOR-LINE.
+           DISPLAY "DEPARTMENT SUMMARY REPORT".
+           DISPLAY "DEPT  HEADCOUNT  AVG-TENURE  MIN-TENURE  "
+               "MAX-TENURE".
+           PERFORM VARYING WS-DS-IDX FROM 1 BY 1
+               UNTIL WS-DS-IDX > WS-DEPT-TABLE-COUNT
+               COMPUTE WS-DEPT-AVG-YEAR =
+                   DS-SUM-YEAR(WS-DS-IDX) / DS-COUNT(WS-DS-IDX)
+               MOVE DS-MIN-YEAR(WS-DS-IDX) TO WS-DEPT-MIN-DISP
+               MOVE DS-MAX-YEAR(WS-DS-IDX) TO WS-DEPT-MAX-DISP
+               DISPLAY DS-DEPT-CODE(WS-DS-IDX) "   "
+                   DS-COUNT(WS-DS-IDX) "        "
+                   WS-DEPT-AVG-YEAR "       "
+                   WS-DEPT-MIN-DISP "       "
+                   WS-DEPT-MAX-DISP
+           END-PERFORM.
+           DISPLAY SEPARATOR-LINE.
+           IF WS-GRAND-COUNT > 0
+               COMPUTE WS-GRAND-AVG-YEAR =
+                   WS-GRAND-SUM-YEAR / WS-GRAND-COUNT
+           ELSE
+               MOVE 0 TO WS-GRAND-AVG-YEAR
+           END-IF.
+           DISPLAY "GRAND TOTAL   HEADCOUNT: " WS-GRAND-COUNT
+               "   AVG-TENURE: " WS-GRAND-AVG-YEAR.
+
+      * Writes EMP-ID, EMP-DEP-CODE, FIRST-NAME, LAST-NAME, and
+      * YEAR-OF-SERVICE for every employee out to a comma-delimited
+      * EMPLOYEE-EXPORT.CSV for the payroll system.
+       230-EXPORT-EMPLOYEES-CSV.
+           OPEN OUTPUT EMPLOYEE-EXPORT-FILE.
+           IF WS-EXPORT-FILE-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN EMPLOYEE-EXPORT.CSV - STATUS "
+                   WS-EXPORT-FILE-STATUS ". EXPORT NOT WRITTEN."
+           ELSE
+               MOVE "EMP-ID,EMP-DEP-CODE,FIRST-NAME,LAST-NAME,YEAR-OF"
+                   & "-SERVICE" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ EMPLOYEES-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 231-WRITE-CSV-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-EXPORT-FILE
+               DISPLAY "EMPLOYEE-EXPORT.CSV WRITTEN."
+           END-IF.
+
+       231-WRITE-CSV-LINE.
+           MOVE FUNCTION TRIM(FIRST-NAME) TO WS-CSV-FIRST-NAME.
+           MOVE FUNCTION TRIM(LAST-NAME) TO WS-CSV-LAST-NAME.
+           MOVE YEAR-OF-SERVICE TO WS-CSV-YEAR.
+           STRING
+               EMP-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EMP-DEP-CODE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIRST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-LAST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-YEAR DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+      * Opens the audit trail for the life of the run so every
+      * add/update/delete across every menu pass lands in the same
+      * file; GnuCOBOL's OPEN EXTEND creates the file on first use
+      * and appends to it on every run after that.
+       130-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       131-CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM EMPLOYEE-MANAGEMENT-PROGRAM.
